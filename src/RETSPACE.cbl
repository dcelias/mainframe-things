@@ -1,11 +1,27 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. RETSPACE.
+       PROGRAM-ID. RETSPACE INITIAL.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMD-LOG-FILE ASSIGN TO CMDLOG
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WLOG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CMD-LOG-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 109 CHARACTERS.
+       01  CMD-LOG-RECORD.
+           05  CLOG-TIMESTAMP    PIC X(21).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  CLOG-RESULT       PIC X(04).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  CLOG-COMMAND      PIC X(80).
+
        WORKING-STORAGE SECTION.
       *
        01  WS-FIELDS.
@@ -16,74 +32,182 @@
            05  IN1           PIC S9(06) COMP VALUE ZEROS.
            05  IN2           PIC S9(06) COMP VALUE ZEROS.
            05  WFL-FASE      PIC  9(01) VALUE ZEROS.
+           05  WPROGRAM-NAME PIC  X(08) VALUE SPACES.
+           05  WPROG-IX      PIC S9(06) COMP VALUE ZEROS.
+           05  WLOG-RESULT   PIC  X(04) VALUE SPACES.
+           05  WLOG-FILE-STATUS
+                             PIC  X(02) VALUE '00'.
 
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
-       
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN      PIC S9(04) COMP.
+           05  LS-PARM-TEXT     PIC  X(80).
+           05  LS-PROGRAM-NAME  PIC  X(08).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+
        RTR-PRINCIPAL.
-           MOVE '  RUN RUN   PROGRAM (ZI0BT01)  '
-                             TO   WSTRING
-      *     DISPLAY 'String com espacos em excesso: ' WSTRING
-      *     PERFORM RTR-RETIRA-ESPACOS.
-           
+           DISPLAY 'Command received (' LS-PARM-LEN '): ' LS-PARM-TEXT
+           IF  LS-PARM-LEN GREATER LENGTH OF WSTRING
+               DISPLAY 'Erro 0: Comando maior que ' LENGTH OF WSTRING
+                       ' posicoes'
+               MOVE LS-PARM-TEXT(1 : LENGTH OF WSTRING) TO WSTRING
+               MOVE 'FAIL' TO WLOG-RESULT
+               PERFORM RTR-GRAVA-LOG
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF  LS-PARM-LEN GREATER ZERO
+               MOVE LS-PARM-TEXT(1 : LS-PARM-LEN) TO WSTRING
+           END-IF
+           DISPLAY 'String com espacos em excesso: ' WSTRING
+           PERFORM RTR-RETIRA-ESPACOS
+           MOVE WSTRING2 TO WSTRING
+
            PERFORM RTR-VALIDA-COMANDO.
 
+           IF  WFL-FASE EQUAL 4
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
            GOBACK.
 
-      * RTR-RETIRA-ESPACOS.
-*
-      *     MOVE LENGTH OF WSTRING TO WTAM
-      *     DISPLAY 'Tamanho da String            : ' WTAM
-      *     MOVE 1 TO WQTD
-*
-      *     PERFORM VARYING IN1 FROM 1 BY 1 
-      *               UNTIL IN1 GREATER WTAM  
-      *             IF WSTRING(IN1:1)  NOT EQUAL SPACE
-      *                DISPLAY 'Posicao nao tem espaco, moveu: '
-      *                WSTRING(IN1:1)
-      *                ADD 1 TO IN2 
-      *                MOVE WSTRING(IN1:1) TO WSTRING2(IN2:1)
-      *                MOVE 1 TO WQTD
-      *             ELSE 
-      *                IF WQTD EQUAL 1 AND WSTRING(IN1 + 1 : 1) 
-      *                    NOT EQUAL '('
-      *                   DISPLAY 'Primeiro espaco da posicao'
-      *                   ADD 1 TO IN2 
-      *                   MOVE WSTRING(IN1:1) TO WSTRING2(IN2:1) 
-      *                   ADD  1 TO WQTD
-      *                END-IF   
-      *             END-IF   
-      *     END-PERFORM.
-           
-      *     DISPLAY 'String sem espacos em excesso: ' WSTRING2.
+       RTR-RETIRA-ESPACOS.
+
+           MOVE LENGTH OF WSTRING TO WTAM
+           DISPLAY 'Tamanho da String            : ' WTAM
+           MOVE SPACES TO WSTRING2
+           MOVE ZEROS TO IN2
+           MOVE 1 TO WQTD
+
+           PERFORM VARYING IN1 FROM 1 BY 1
+                     UNTIL IN1 GREATER WTAM
+                   IF WSTRING(IN1:1)  NOT EQUAL SPACE
+                      ADD 1 TO IN2
+                      MOVE WSTRING(IN1:1) TO WSTRING2(IN2:1)
+                      MOVE 1 TO WQTD
+                   ELSE
+                      IF WQTD EQUAL 1 AND
+                         (IN1 EQUAL WTAM OR
+                          WSTRING(IN1 + 1 : 1) NOT EQUAL '(')
+                         ADD 1 TO IN2
+                         MOVE WSTRING(IN1:1) TO WSTRING2(IN2:1)
+                         ADD  1 TO WQTD
+                      END-IF
+                   END-IF
+           END-PERFORM.
+
+           DISPLAY 'String sem espacos em excesso: ' WSTRING2.
 
            RTR-VALIDA-COMANDO.
 
            MOVE    1 TO WFL-FASE
+           MOVE SPACES TO WPROGRAM-NAME
+           MOVE ZEROS  TO WPROG-IX
            MOVE LENGTH OF WSTRING TO WTAM
            PERFORM VARYING IN1 FROM 1 BY 1 
                      UNTIL IN1 GREATER WTAM  
                    IF WSTRING(IN1:1)  NOT EQUAL SPACE
                       EVALUATE WFL-FASE
                           WHEN 1
-                            IF WSTRING(IN1:4) NOT EQUAL 'RUN ' 
-                               DISPLAY 'Erro 1: Cade o comando RUN?'
-                               GOBACK
-                            ELSE 
-                               display 'o comando esta correto'
-                               ADD 4 TO IN1 
-                               MOVE 2 TO WFL-FASE
-                            END-IF 
+                            EVALUATE TRUE
+                                WHEN WSTRING(IN1:4) EQUAL 'RUN '
+                                   display 'o comando esta correto'
+                                   ADD 4 TO IN1
+                                   SUBTRACT 1 FROM IN1
+                                   MOVE 2 TO WFL-FASE
+                                WHEN WSTRING(IN1:7) EQUAL 'CANCEL '
+                                   display 'o comando esta correto'
+                                   ADD 7 TO IN1
+                                   SUBTRACT 1 FROM IN1
+                                   MOVE 2 TO WFL-FASE
+                                WHEN WSTRING(IN1:6) EQUAL 'START '
+                                   display 'o comando esta correto'
+                                   ADD 6 TO IN1
+                                   SUBTRACT 1 FROM IN1
+                                   MOVE 2 TO WFL-FASE
+                                WHEN WSTRING(IN1:5) EQUAL 'STOP '
+                                   display 'o comando esta correto'
+                                   ADD 5 TO IN1
+                                   SUBTRACT 1 FROM IN1
+                                   MOVE 2 TO WFL-FASE
+                                WHEN OTHER
+                                   DISPLAY 'Erro 1: Cade o comando RUN'
+                                           '/CANCEL/START/STOP?'
+                                   MOVE 'FAIL' TO WLOG-RESULT
+                                   PERFORM RTR-GRAVA-LOG
+                                   MOVE 12 TO RETURN-CODE
+                                   GOBACK
+                            END-EVALUATE
                           WHEN 2
-                            IF WSTRING(IN1:8) NOT EQUAL 'PROGRAM(' 
+                            IF WSTRING(IN1:8) NOT EQUAL 'PROGRAM('
                                DISPLAY 'Erro 2: Cade o comando PROGRAM?'
+                               MOVE 'FAIL' TO WLOG-RESULT
+                               PERFORM RTR-GRAVA-LOG
+                               MOVE 16 TO RETURN-CODE
                                GOBACK
-                            ELSE 
+                            ELSE
                                display 'o comando esta correto'
-                               ADD 8 TO IN1 
+                               ADD 8 TO IN1
+                               SUBTRACT 1 FROM IN1
                                MOVE 3 TO WFL-FASE
-                            END-IF 
+                            END-IF
+                          WHEN 3
+                            IF WSTRING(IN1:1) EQUAL ')'
+                               display 'o comando esta correto'
+                               MOVE WPROGRAM-NAME TO LS-PROGRAM-NAME
+                               MOVE 4 TO WFL-FASE
+                               MOVE 'PASS' TO WLOG-RESULT
+                               PERFORM RTR-GRAVA-LOG
+                            ELSE
+                               ADD 1 TO WPROG-IX
+                               IF WPROG-IX NOT GREATER
+                                  LENGTH OF WPROGRAM-NAME
+                                  MOVE WSTRING(IN1:1)
+                                    TO WPROGRAM-NAME(WPROG-IX:1)
+                               END-IF
+                            END-IF
+                          WHEN OTHER
+      *                      WFL-FASE is 4 here - the closing ')' was
+      *                      already found and accepted, but there is
+      *                      still a non-space character left in the
+      *                      command; without this arm the trailing
+      *                      garbage is never looked at again and the
+      *                      command passes as if it were well-formed
+                               DISPLAY 'Erro 4: Comando contem dados '
+                                       'apos o fechamento do '
+                                       'parenteses'
+                               MOVE SPACES TO LS-PROGRAM-NAME
+                               MOVE 'FAIL' TO WLOG-RESULT
+                               PERFORM RTR-GRAVA-LOG
+                               MOVE 24 TO RETURN-CODE
+                               GOBACK
                        END-EVALUATE
            END-PERFORM.
 
+           IF  WFL-FASE NOT EQUAL 4
+               DISPLAY 'Erro 3: Comando incompleto'
+               MOVE 'FAIL' TO WLOG-RESULT
+               PERFORM RTR-GRAVA-LOG
+               MOVE 20 TO RETURN-CODE
+           END-IF.
+
+       RTR-GRAVA-LOG.
+      *    Logs every command run through RTR-VALIDA-COMANDO (and the
+      *    PARM length check ahead of it) to a durable audit trail,
+      *    since SYSOUT alone doesn't survive for later review.
+           MOVE FUNCTION CURRENT-DATE TO CLOG-TIMESTAMP
+           MOVE WLOG-RESULT           TO CLOG-RESULT
+           MOVE WSTRING               TO CLOG-COMMAND
+
+           OPEN EXTEND CMD-LOG-FILE
+           IF  WLOG-FILE-STATUS EQUAL '35'
+      *       First write of the run - the log dataset doesn't
+      *       exist yet, so start it instead of extending it
+               OPEN OUTPUT CMD-LOG-FILE
+           END-IF
+           WRITE CMD-LOG-RECORD
+           CLOSE CMD-LOG-FILE.
+
        END PROGRAM RETSPACE.
