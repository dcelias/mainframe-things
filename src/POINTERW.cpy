@@ -3,9 +3,31 @@
       *----------------------------------------------------------------*
         01 pointerw-area.
            05  first-item    usage is pointer.
-           05  qtd           pic  9(02) comp.
-           05  tab-remove    pic  x(08) occurs 0 to 10 times
+           05  qtd           pic  9(04) comp.
+           05  build-qtd     pic  9(04) comp.
+           05  ins-after-item
+                             pic  x(08).
+           05  ins-new-item  pic  x(08).
+           05  ins-return-code
+                             pic  9(02) comp.
+           05  items-removed
+                             pic  9(04) comp.
+           05  last-item-processed
+                             pic  x(08).
+           05  use-vsam      pic  x(01).
+           05  total-allocated
+                             pic  9(06) comp.
+           05  total-removed
+                             pic  9(06) comp.
+           05  total-remaining
+                             pic  9(06) comp.
+           05  cee-job-name  pic  x(08).
+           05  skip-demo-removal
+                             pic  x(01).
+           05  remove-all    pic  x(01).
+           05  tab-remove    pic  x(08) occurs 0 to 1000 times
                              depending on qtd indexed by ind.
         01 list-item.
            05  item          pic  x(08) usage display.
            05  next-item     usage is  pointer.
+           05  prev-item     usage is  pointer.
