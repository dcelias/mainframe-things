@@ -0,0 +1,35 @@
+      *----------------------------------------------------------------*
+      *    Synonym and opposite pairs for compiler options, used to
+      *    normalize a parsed option to one canonical spelling (so
+      *    NC and OPT aren't treated as different options from
+      *    NUMCHECK and OPTIMIZE) and to flag two options that are
+      *    mutually exclusive negations of each other.
+      *----------------------------------------------------------------*
+       01  Wsyn-Tab.
+           03  Filler.
+               05  Filler        Pic  X(10) Value 'NC'.
+               05  Filler        Pic  X(10) Value 'NUMCHECK'.
+           03  Filler.
+               05  Filler        Pic  X(10) Value 'OPT'.
+               05  Filler        Pic  X(10) Value 'OPTIMIZE'.
+           03  Filler.
+               05  Filler        Pic  X(10) Value 'NOOPT'.
+               05  Filler        Pic  X(10) Value 'NOOPTIMIZE'.
+       01  Filler Redefines Wsyn-Tab.
+           03  Wsyn-Entry        Occurs 3 Times.
+               05  Wsyn-Variant  Pic  X(10).
+               05  Wsyn-Canon    Pic  X(10).
+       01  Wsyn-Cnt              Pic S9(04) Comp Value 3.
+
+       01  Wopp-Tab.
+           03  Filler.
+               05  Filler        Pic  X(10) Value 'NUMCHECK'.
+               05  Filler        Pic  X(10) Value 'NONUMCHECK'.
+           03  Filler.
+               05  Filler        Pic  X(10) Value 'OPTIMIZE'.
+               05  Filler        Pic  X(10) Value 'NOOPTIMIZE'.
+       01  Filler Redefines Wopp-Tab.
+           03  Wopp-Entry        Occurs 2 Times.
+               05  Wopp-A        Pic  X(10).
+               05  Wopp-B        Pic  X(10).
+       01  Wopp-Cnt               Pic S9(04) Comp Value 2.
