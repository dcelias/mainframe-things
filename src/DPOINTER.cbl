@@ -5,7 +5,28 @@
       *    Example of a program that removes several items from a 
       *    linked list using Language Environment utilities.
       *----------------------------------------------------------------*
+       environment division.
+       input-output section.
+       file-control.
+           select Pointer-Vsam-File assign to PTRVSAM
+                  organization is indexed
+                  access mode is sequential
+                  record key is pointervs-item
+                  file status is Wvsam-status.
+           select Cee-Err-File assign to CEEERRLG
+                  organization is sequential
+                  file status is Wcee-err-status.
+
        data division.
+       file section.
+       fd  Pointer-Vsam-File
+           record contains 8 characters.
+           copy POINTERVS.
+
+       fd  Cee-Err-File
+           record contains 51 characters.
+           copy CEEERRLG.
+
        working-storage section.
        01  wfim              pic x(1) value 'y'.
        01  fc.
@@ -15,6 +36,21 @@
        01  atu-item          usage is pointer value null.
        01  ant-item          usage is pointer value null.
        01  next-item-aux     usage is pointer value null.
+       01  wend-free         pic x(1) value 'n'.
+       01  wskip             pic x(1) value 'n'.
+       01  Wstar-pos         pic s9(4) comp value 0.
+       01  Wmatch-ok         pic x(1) value 'n'.
+       01  Whead-removed     pic x(1) value 'n'.
+       01  heapid            pic s9(9) binary value 0.
+       01  nbytes            pic s9(9) binary.
+       01  incr              pic s9(9) binary value 0.
+       01  opts              pic s9(9) binary value 0.
+       01  addrss            usage is pointer value null.
+       01  prev-addr         usage is pointer value null.
+       01  Wvsam-status      pic x(2) value '00'.
+       01  Wcee-err-status   pic x(2) value '00'.
+       01  Wcee-program-name pic x(08) value 'DPOINTER'.
+       01  Wcee-condition    pic x(08) value spaces.
 
        linkage section.
            COPY  POINTERW.
@@ -25,72 +61,275 @@
            display 'DPOINTER - Begin of program  '.
            display '-----------------------------'
 
+           move  0 to items-removed
+           move  0 to total-removed
+
+      *    When the caller didn't build a list in this run, try to
+      *    load one back in from the VSAM KSDS CPOINTER persisted it
+      *    to, so removals can continue against a list built earlier
+           perform rt-load-vsam
+
            if    first-item  not = nulls
       *          Posiciona mem√≥ria no primeiro item da lista
                  set address of list-item to first-item
                  set atu-item             to first-item
 
-      *          mostra como estao os ponteiros
-                 display ' '
-                 display 'DPOINTER - item: ' item
-                 perform rt-display-pointers
-                 move 'n'    to wfim
+      *          Se existe um checkpoint de uma execucao anterior,
+      *          avanca ate o item seguinte a ele em vez de comecar
+      *          de novo a partir do first-item
+                 perform rt-resume-checkpoint
+
+                 if    wfim not equal 'y'
+      *                mostra como estao os ponteiros
+                       display ' '
+                       display 'DPOINTER - item: ' item
+                       perform rt-display-pointers
+                 end-if
            end-if.
 
            perform until wfim equal 'y'
 
+      *       Only one of the qtd remove-criteria may ever be tested
+      *       against the current node: the moment one matches,
+      *       rt-remove-item unlinks and frees this node and
+      *       repositions list-item onto a different node, so testing
+      *       the remaining criteria here would be against the wrong
+      *       node entirely
+              move 'n' to Wmatch-ok
+              move 'n' to Whead-removed
               perform varying ind  from 1 by 1
-                                      until ind  greater qtd
+                        until ind  greater qtd or Wmatch-ok equal 'y'
                    perform rt-remove-item
               end-perform
 
-              if    next-item not = nulls
-      *             Salva o ponteiro como anterior e...
-                    set ant-item to address of list-item
-
-      *             ... vai para o proximo item!
-                    set address of list-item to next-item
-                    set atu-item to address of list-item
+              if    Whead-removed equal 'y'
+      *             The node removed above was the head of the list -
+      *             rt-remove-item already repositioned list-item onto
+      *             the new head (or emptied the list), so there is no
+      *             predecessor to step forward from here
+                    if    first-item equal nulls
+      *                   List is now empty - clear the checkpoint so
+      *                   a later call against this same pointerw-area
+      *                   does not try to resume from a node that no
+      *                   longer exists
+                          move spaces to last-item-processed
+                          move 'y' to wfim
+                    else
+                          move  item to last-item-processed
+                          set atu-item to address of list-item
 
-      *             mostra como estao os ponteiros
-                    display ' '
-                    display 'DPOINTER - item: ' item
-                    perform rt-display-pointers
+                          display ' '
+                          display 'DPOINTER - item: ' item
+                          perform rt-display-pointers
+                    end-if
               else
-                    move 'y' to wfim
+      *             Grava o checkpoint do item que acabamos de
+      *             processar, para que um rerun possa retomar a
+      *             partir daqui
+                    move  item to last-item-processed
+
+                    if    next-item not = nulls
+      *                   Salva o ponteiro como anterior e...
+                          set ant-item to address of list-item
+
+      *                   ... vai para o proximo item!
+                          set address of list-item to next-item
+                          set atu-item to address of list-item
+
+      *                   mostra como estao os ponteiros
+                          display ' '
+                          display 'DPOINTER - item: ' item
+                          perform rt-display-pointers
+                    else
+      *                   Reached the end of the list with every node
+      *                   tested - a normal, complete run, so the
+      *                   checkpoint must not survive to make a later,
+      *                   unrelated call skip straight past it
+                          move spaces to last-item-processed
+                          move 'y' to wfim
+                    end-if
               end-if
            end-perform.
 
+           compute total-remaining = total-allocated - total-removed
+
            display ' '
+           display 'DPOINTER - Items actually removed: ' items-removed
+           display "DPOINTER - Summary: allocated " total-allocated
+                   " removed " total-removed
+                   " remaining " total-remaining
            display '-----------------------------'
            display 'DPOINTER - End of program    '.
            display '-----------------------------'
 
            goback.
 
+       rt-resume-checkpoint.
+           move  'n' to wfim
+           if    last-item-processed not equal spaces
+                 display 'DPOINTER - Resuming after checkpoint: '
+                         last-item-processed
+                 move 'n' to wskip
+                 perform until wskip equal 'y'
+                     if   item equal last-item-processed
+                          move 'y' to wskip
+                          if   next-item not = nulls
+                               set address of list-item to next-item
+                               set atu-item             to next-item
+                          else
+      *                        checkpoint was the last item in the
+      *                        list - nothing left to process
+                               move 'y' to wfim
+                          end-if
+                     else
+                          if   next-item not = nulls
+                               set address of list-item to next-item
+                               set atu-item             to next-item
+                          else
+      *                        checkpoint item no longer on the list -
+      *                        restart the scan from first-item rather
+      *                        than leaving the position on the tail
+      *                        node the forward scan happened to stop
+      *                        on, which would skip every other node
+                               set address of list-item to first-item
+                               set atu-item             to first-item
+                               move 'y' to wskip
+                          end-if
+                     end-if
+                 end-perform
+           end-if.
+
+       rt-load-vsam.
+           if    use-vsam equal 'Y' and first-item equal null
+                 move length of list-item to nbytes
+                 open input Pointer-Vsam-File
+                 if    Wvsam-status not equal '00'
+                       display "DPOINTER - VSAM open failed for "
+                               "PTRVSAM - status " Wvsam-status
+                               " - list not loaded"
+                 else
+                       move 'n' to wskip
+                       perform until wskip equal 'y'
+                          read Pointer-Vsam-File next record
+                              at end
+                              move 'y' to wskip
+                          end-read
+
+                          if    wskip not equal 'y'
+                                call "CEECRHP" using heapid, nbytes,
+                                        incr, opts, fc
+                                perform rtr-consit-cee-return
+                                call "CEEGTST" using heapid, nbytes,
+                                        addrss, fc
+                                perform rtr-consit-cee-return
+
+                                if   first-item = null
+                                     set first-item to addrss
+                                     set prev-addr  to null
+                                else
+                                     set next-item  to addrss
+                                     set prev-addr  to
+                                             address of list-item
+                                end-if
+
+                                set  address of list-item to addrss
+                                set  next-item            to null
+                                set  prev-item            to prev-addr
+                                move pointervs-item       to item
+                                add  1 to total-allocated
+                          end-if
+                       end-perform
+                       close Pointer-Vsam-File
+                       display "DPOINTER - List loaded from VSAM KSDS "
+                               "PTRVSAM"
+                 end-if
+           end-if.
+
+       rt-item-matches.
+      *    tab-remove(ind) may be a plain 8-byte item name for an
+      *    exact match, or carry a trailing '*' to prefix-match a
+      *    whole family of items in one pass, e.g. "ITEM00*". The
+      *    caller may instead set remove-all to 'Y' to unconditionally
+      *    match every node regardless of tab-remove, e.g. to free an
+      *    entire list's heap storage at once.
+           move  'n'        to Wmatch-ok
+           if    remove-all equal 'Y'
+                 move 'y' to Wmatch-ok
+           else
+                 move  0          to Wstar-pos
+                 inspect tab-remove(ind) tallying Wstar-pos
+                         for characters before '*'
+                 if    Wstar-pos less than length of tab-remove(ind)
+                       if   Wstar-pos greater zero
+                       and  item(1 : Wstar-pos) equal
+                            tab-remove(ind)(1 : Wstar-pos)
+                            move 'y' to Wmatch-ok
+                       end-if
+                 else
+                       if   item equal tab-remove(ind)
+                            move 'y' to Wmatch-ok
+                       end-if
+                 end-if
+           end-if.
+
        rt-remove-item.
-           if    item equal tab-remove(ind)
+      *    atu-item must reflect the node actually being tested/
+      *    removed right now, not whatever node a previous call left
+      *    it pointing at, otherwise rt-freestor below can double-free
+      *    a node already released by an earlier iteration
+           set  atu-item             to address of list-item
+           perform rt-item-matches
+           if    Wmatch-ok equal 'y'
                  display ' '
                  display "DPOINTER - item: " item
                          " will be removed "
-                 display "DPOINTER - Adjusting the pointers to " 
-                         "remove references to this occurrence:"        
+                 display "DPOINTER - Adjusting the pointers to "
+                         "remove references to this occurrence:"
       *          Salva a referencia do proximo item que o item que
-      *          estamos removendo apontava
+      *          estamos removendo apontava, e localiza o item
+      *          anterior atraves do prev-item do proprio item (nao
+      *          precisamos mais que o chamador mantenha esse ponteiro)
                  set next-item-aux        to next-item
+                 set ant-item             to prev-item
+
+                 if    ant-item           = nulls
+      *                The item being removed is the head of the list
+      *                - prev-item is null by construction, so there
+      *                is no predecessor to reposition onto and write
+      *                through; move the list's head pointer instead
+                       set first-item      to next-item-aux
+                       move 'y' to Whead-removed
+                       if    next-item-aux not = nulls
+                             set address of list-item to next-item-aux
+                             set prev-item      to null
+                       end-if
+                 else
+      *                Reposiciona a lista no item anterior ao que
+      *                queremos remover
+                       set address of list-item to ant-item
 
-      *          Reposiciona a lista no item anterior ao que queremos
-      *          remover
-                 set address of list-item to ant-item
+      *                Alteramos a referencia ao proximo item para nao
+      *                referenciar mais o item que removemos e sim o
+      *                proximo
+                       set next-item            to next-item-aux
+
+      *                Atualiza o prev-item do proximo item para
+      *                apontar de volta ao item anterior, mantendo a
+      *                lista duplamente encadeada consistente
+                       if    next-item-aux      not = nulls
+                             set address of list-item to next-item-aux
+                             set prev-item      to ant-item
+                             set address of list-item to ant-item
+                       end-if
+                 end-if
 
-      *          Alteramos a referencia ao proximo item para nao
-      *          referenciar mais o item que removemos e sim o proximo
-                 set next-item            to next-item-aux
                  display "DPOINTER - The address of item (atu-item) "
                           ant-item
                          " now points to address of the next item "
-                         "(atu-item) " next-item
+                         "(atu-item) " next-item-aux
                  perform rt-freestor
+                 add   1 to items-removed
+                 add   1 to total-removed
            end-if.
 
        rt-freestor.
@@ -113,6 +352,9 @@
                when CEE0P2
                     display "CPOINTER - Heap storage control "
                             "information was damaged."
+                    move "CEE0P2" to Wcee-condition
+                    perform rt-grava-cee-log
+                    perform rt-free-remaining-heap
                     goback
                when CEE0PA
                     display "CPOINTER - The storage address in a free "
@@ -121,19 +363,78 @@
                             "control information was damaged or The "
                             "initial size value supplied in a create "
                             "heap request was unsupported."
+                    move "CEE0PA" to Wcee-condition
+                    perform rt-grava-cee-log
+                    perform rt-free-remaining-heap
                     goback
                when CEE0P5
                     display "CPOINTER - The increment size value "
                             "supplied in a create heap request was "
                             "unsupported."
+                    move "CEE0P5" to Wcee-condition
+                    perform rt-grava-cee-log
+                    perform rt-free-remaining-heap
                     goback
                when CEE0P6
                     display "CPOINTER - The options value supplied in "
                             "a create heap request was unrecognized."
+                    move "CEE0P6" to Wcee-condition
+                    perform rt-grava-cee-log
+                    perform rt-free-remaining-heap
                     goback
                when CEE0PD
                     display "CPOINTER - Insufficient storage was "
                     display "available to satisfy a get storage "
                     display "request. "
+                    move "CEE0PD" to Wcee-condition
+                    perform rt-grava-cee-log
+                    perform rt-free-remaining-heap
                     goback
-           end-evaluate.
\ No newline at end of file
+           end-evaluate.
+
+       rt-grava-cee-log.
+      *    Writes the CEE condition to a shared error-log file common
+      *    to CPOINTER and DPOINTER, so the condition that abended the
+      *    job survives the job step instead of only going to the job
+      *    log via Display.
+           move function current-date to ceeerr-timestamp
+           move cee-job-name          to ceeerr-jobname
+           move Wcee-program-name     to ceeerr-program
+           move Wcee-condition        to ceeerr-condition
+
+           open extend Cee-Err-File
+           if    Wcee-err-status equal '35'
+                 open output Cee-Err-File
+           end-if
+           write cee-err-record
+           close Cee-Err-File.
+
+       rt-free-remaining-heap.
+      *    Walks whatever is left of the list from first-item and
+      *    frees every remaining heap segment so a mid-run CEE error
+      *    does not leak the whole heap for the rest of the job step.
+           display "DPOINTER - Freeing remaining heap storage "
+                   "before ending the run"
+           move 'n' to wend-free
+           if    first-item not = nulls
+                 set address of list-item to first-item
+           else
+                 move 'y' to wend-free
+           end-if
+
+           perform until wend-free equal 'y'
+               set   atu-item to address of list-item
+               if    next-item not = nulls
+                     set next-item-aux to next-item
+               else
+                     set next-item-aux to null
+               end-if
+               call "CEEFRST" using atu-item, fc
+               display "DPOINTER - Freed storage for address "
+                       atu-item
+               if    next-item-aux not = nulls
+                     set address of list-item to next-item-aux
+               else
+                     move 'y' to wend-free
+               end-if
+           end-perform.
