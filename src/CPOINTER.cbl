@@ -8,22 +8,51 @@
       *    2) Call subroutine DPOINTER to remove itens from linked list
       *    3) Display linked list after the remove to check if its ok!
       *----------------------------------------------------------------*
+       environment division.
+       input-output section.
+       file-control.
+           select Pointer-Vsam-File assign to PTRVSAM
+                  organization is indexed
+                  access mode is sequential
+                  record key is pointervs-item
+                  file status is Wvsam-status.
+           select Cee-Err-File assign to CEEERRLG
+                  organization is sequential
+                  file status is Wcee-err-status.
+
        data division.
+       file section.
+       fd  Pointer-Vsam-File
+           record contains 8 characters.
+           copy POINTERVS.
+
+       fd  Cee-Err-File
+           record contains 51 characters.
+           copy CEEERRLG.
+
        working-storage section.
        01  lcount            pic  9(4) usage display value 0.
        01  heapid            pic s9(9) binary value 0.
        01  nbytes            pic s9(9) binary.
        01  incr              pic s9(9) binary value 0.
        01  opts              pic s9(9) binary value 0.
+       01  Wheap-total-bytes pic s9(9) binary value 0.
+       01  Wbuild-cnt        pic  9(4) comp value 0.
 
        01  wend              pic  x(1) value 'y'.
+       01  wend-free         pic  x(1) value 'n'.
        01  fc.
            05  filler        pic  x(8).
            copy CEEIGZCT.
            05  filler        pic  x(4).
        01  addrss usage is pointer value null.
        01  anchor usage is pointer value null.
+       01  prev-addr usage is pointer value null.
+       01  Wvsam-status      pic x(2) value '00'.
        01  DPOINTER pic x(08) value 'DPOINTER'.
+       01  Wcee-err-status   pic x(2) value '00'.
+       01  Wcee-program-name pic x(08) value 'CPOINTER'.
+       01  Wcee-condition    pic x(08) value spaces.
 
        linkage section.
            COPY  POINTERW.
@@ -37,19 +66,42 @@
            display 'CPOINTER - Begin of program  '.
            display '-----------------------------'
 
+           move 0 to total-allocated
+
+      *    CPOINTER is not Initial, so lcount and Wheap-total-bytes
+      *    would otherwise keep accumulating across every call in the
+      *    same run unit (e.g. Utilmenu's "build" option chosen more
+      *    than once), the same way total-allocated is reset above
+           move 0 to lcount
+           move 0 to Wheap-total-bytes
+
       *    Alloc itens
            perform rt-get-storage
 
-      *    Remove itens
-           move 3  to qtd
-           move 'item0002'  to tab-remove(1)
-           move 'item0007'  to tab-remove(2)
-           move 'item0010'  to tab-remove(3)
-           call DPOINTER using pointerw-area list-item.
+      *    Demo removal of 3 sample itens, skipped when the caller
+      *    (e.g. Utilmenu's "build" step) sets skip-demo-removal to
+      *    'Y' because it wants to drive the removal itself afterward
+           if    skip-demo-removal not equal 'Y'
+                 move 3  to qtd
+                 move 'item0002'  to tab-remove(1)
+                 move 'item0007'  to tab-remove(2)
+                 move 'item0010'  to tab-remove(3)
+                 call DPOINTER using pointerw-area list-item
+                 display 'CPOINTER - Removals requested: ' qtd
+                         ' Removals that matched: ' items-removed
+           end-if
 
       *    List itens after remove operation
            perform rt-list-item.
 
+      *    Optionally persist the list to a VSAM KSDS so a later,
+      *    separate job can load it back in with DPOINTER
+           perform rt-save-vsam.
+
+           display ' '
+           display "CPOINTER - Summary: allocated " total-allocated
+                   " removed " total-removed
+                   " remaining " total-remaining
            display ' '
            display '-----------------------------'
            display 'CPOINTER - End of program    '.
@@ -61,8 +113,17 @@
 
            move length of list-item to nbytes
 
-           perform 10 times
+      *    Builds build-qtd itens, or 10 itens if the caller did not
+      *    fill in build-qtd on pointerw-area
+           if   build-qtd greater zero
+                move build-qtd to Wbuild-cnt
+           else
+                move 10        to Wbuild-cnt
+           end-if
+
+           perform Wbuild-cnt times
              add 1 to lcount
+             add 1 to total-allocated
 
              call "CEECRHP" using heapid, nbytes, incr, opts, fc
              perform rtr-consit-cee-return
@@ -76,27 +137,44 @@
                      " storage at location " addrss
                      " from heap number "    heapid
 
-             if   first-item = null 
+             if   first-item = null
                   set first-item       to addrss
+                  set prev-addr        to null
              else
                   set next-item        to addrss
+                  set prev-addr        to address of list-item
              end-if
 
              set  address of list-item to addrss
              set  next-item            to null
-              
+             set  prev-item            to prev-addr
+
              string "item" lcount
                     delimited by size into item
 
-             display "CPOINTER - Allocated item : " item 
+             display "CPOINTER - Allocated item : " item
                      " on address " addrss
              display " "
 
+             add  nbytes to Wheap-total-bytes
+
            end-perform.
 
+      *    rt-get-storage above calls CEECRHP once per item, and each
+      *    call creates its own new heap, so a build of lcount items
+      *    creates lcount distinct heaps, not one - reporting the
+      *    single heapid left over from the last loop iteration here
+      *    would misattribute every other heap's bytes to it
+           display "CPOINTER - Heap consumption summary: "
+                   lcount " items, " Wheap-total-bytes
+                   " bytes obtained across " lcount
+                   " heaps (one heap per item)".
+
        rt-list-item.
            display ' '
 
+           move  0 to total-remaining
+
            if    first-item  not = nulls
                  set address of list-item to first-item
                  move "n"    to wend
@@ -106,6 +184,7 @@
 
            perform until wend equal 'y'
               display item
+              add   1 to total-remaining
               if    next-item not = nulls
                     set address of list-item to next-item
               else
@@ -115,11 +194,50 @@
 
            display "CPOINTER - End of list ".
 
+       rt-save-vsam.
+           if    use-vsam equal 'Y'
+                 open output Pointer-Vsam-File
+                 if    Wvsam-status not equal '00'
+                       display "CPOINTER - VSAM open failed for "
+                               "PTRVSAM - status " Wvsam-status
+                               " - list not persisted"
+                 else
+                       if    first-item not = nulls
+                             set address of list-item to first-item
+                             move 'n' to wend
+                       else
+                             move 'y' to wend
+                       end-if
+
+                       perform until wend equal 'y'
+                          move item to pointervs-item
+                          write pointervs-record
+                              invalid key
+                              display "CPOINTER - VSAM write failed "
+                                      "for item " item " status "
+                                      Wvsam-status
+                          end-write
+                          if    next-item not = nulls
+                                set address of list-item to next-item
+                          else
+                                move 'y' to wend
+                          end-if
+                       end-perform
+
+                       close Pointer-Vsam-File
+                       display "CPOINTER - List persisted to VSAM "
+                               "KSDS PTRVSAM"
+                 end-if
+           end-if.
+
        rtr-consit-cee-return.
            evaluate true
                when CEE0P2
                     display "CPOINTER - Heap storage control "
                             "information was damaged."
+                    move "CEE0P2" to Wcee-condition
+                    perform rt-grava-cee-log
+                    perform rt-free-remaining-heap
                     goback
                when CEE0PA
                     display "CPOINTER - The storage address in a free "
@@ -128,19 +246,77 @@
                             "control information was damaged or The "
                             "initial size value supplied in a create "
                             "heap request was unsupported."
+                    move "CEE0PA" to Wcee-condition
+                    perform rt-grava-cee-log
+                    perform rt-free-remaining-heap
                     goback
                when CEE0P5
                     display "CPOINTER - The increment size value "
                             "supplied in a create heap request was "
                             "unsupported."
+                    move "CEE0P5" to Wcee-condition
+                    perform rt-grava-cee-log
+                    perform rt-free-remaining-heap
                     goback
                when CEE0P6
                     display "CPOINTER - The options value supplied in "
                             "a create heap request was unrecognized."
+                    move "CEE0P6" to Wcee-condition
+                    perform rt-grava-cee-log
+                    perform rt-free-remaining-heap
                     goback
                when CEE0PD
                     display "CPOINTER - Insufficient storage was "
                     display "available to satisfy a get storage "
                     display "request. "
+                    move "CEE0PD" to Wcee-condition
+                    perform rt-grava-cee-log
+                    perform rt-free-remaining-heap
                     goback
            end-evaluate.
+
+       rt-grava-cee-log.
+      *    Writes the CEE condition to a shared error-log file common
+      *    to CPOINTER and DPOINTER, so the condition that abended the
+      *    job survives the job step instead of only going to the job
+      *    log via Display.
+           move function current-date to ceeerr-timestamp
+           move cee-job-name          to ceeerr-jobname
+           move Wcee-program-name     to ceeerr-program
+           move Wcee-condition        to ceeerr-condition
+
+           open extend Cee-Err-File
+           if    Wcee-err-status equal '35'
+                 open output Cee-Err-File
+           end-if
+           write cee-err-record
+           close Cee-Err-File.
+
+       rt-free-remaining-heap.
+      *    Walks whatever is left of the list from first-item and
+      *    frees every remaining heap segment so a mid-run CEE error
+      *    does not leak the whole heap for the rest of the job step.
+           display "CPOINTER - Freeing remaining heap storage "
+                   "before ending the run"
+           move 'n' to wend-free
+           if    first-item not = nulls
+                 set address of list-item to first-item
+           else
+                 move 'y' to wend-free
+           end-if
+
+           perform until wend-free equal 'y'
+               set   addrss to address of list-item
+               if    next-item not = nulls
+                     set anchor to next-item
+               else
+                     set anchor to null
+               end-if
+               call "CEEFRST" using addrss, fc
+               display "CPOINTER - Freed storage for address " addrss
+               if    anchor not = nulls
+                     set address of list-item to anchor
+               else
+                     move 'y' to wend-free
+               end-if
+           end-perform.
