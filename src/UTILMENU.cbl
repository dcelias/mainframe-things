@@ -0,0 +1,158 @@
+      *----------------------------------------------------------------*
+      *    Interactive menu driver over the shop utilities: lets an
+      *    operator pick which one to exercise and key in its input
+      *    at run time instead of batch-submitting each one on its
+      *    own, then returns to the menu so another can be run.
+      *----------------------------------------------------------------*
+       Identification Division.
+       Program-id. Utilmenu.
+       Data Division.
+       Working-storage Section.
+           Copy POINTERW.
+       01 Wmenu-Option      Pic  X(01).
+
+       01 Wmenu-Parm-Text   Pic  X(80).
+       01 Wmenu-Parm-Len    Pic S9(06) Comp.
+       01 Ls-Parm-Area1.
+          03 Ls-Parm-Len1   Pic S9(04) Comp.
+          03 Ls-Parm-Text1  Pic  X(100).
+          03 Ls-Parm-Error1 Pic  X(01).
+
+       01 Wmenu-Cmd-Text    Pic  X(80).
+       01 Wmenu-Cmd-Len     Pic S9(06) Comp.
+       01 Ls-Parm-Area2.
+          03 Ls-Parm-Len2   Pic S9(04) Comp.
+          03 Ls-Parm-Text2  Pic  X(80).
+          03 Ls-Program-Name
+                             Pic  X(08).
+
+       01 Wmenu-Build-Qtd   Pic  9(04).
+       01 Wmenu-Remove-Qtd  Pic  9(04).
+       01 Wmenu-Ix          Pic S9(04) Comp.
+
+       Procedure Division.
+
+       Rtr-menu-principal      Section.
+           Move Spaces To Wmenu-Option
+           Perform Until Wmenu-Option Equal '0'
+               Display ' '
+               Display '========================================'
+               Display ' Shop Utilities Menu'
+               Display '========================================'
+               Display ' 1 - Validate a compiler PARM string '
+                       '(Parms)'
+               Display ' 2 - Build and remove pointer-list items '
+                       '(CPOINTER/DPOINTER)'
+               Display ' 3 - Validate an operator command '
+                       '(RETSPACE)'
+               Display ' 0 - Exit'
+               Display '========================================'
+               Display 'Enter your choice: ' With No Advancing
+               Accept Wmenu-Option
+
+               Evaluate Wmenu-Option
+                   When '1'
+                        Perform Rtr-run-parms
+                   When '2'
+                        Perform Rtr-run-pointer
+                   When '3'
+                        Perform Rtr-run-retspace
+                   When '0'
+                        Display 'Exiting menu'
+                   When Other
+                        Display 'Invalid choice - try again'
+               End-evaluate
+           End-perform.
+
+           Stop Run.
+       Rtr-menu-principal-x.   Exit.
+
+       Rtr-run-parms           Section.
+           Display ' '
+           Display 'Enter the PARM string to validate:'
+           Move Spaces To Wmenu-Parm-Text
+           Accept Wmenu-Parm-Text
+
+           Move Zeros  To Wmenu-Parm-Len
+           Inspect Wmenu-Parm-Text Tallying Wmenu-Parm-Len
+                   For Characters Before '  '
+
+           Move Spaces To Ls-Parm-Text1
+           Move Wmenu-Parm-Len       To Ls-Parm-Len1
+           Move Wmenu-Parm-Text      To Ls-Parm-Text1
+
+           Call 'Parms' Using Ls-Parm-Area1
+           Display 'Parms result: ' With No Advancing
+           If   Ls-Parm-Error1 Equal 'Y'
+                Display 'FAILED'
+           Else
+                Display 'PASSED'
+           End-if.
+       Rtr-run-parms-x.        Exit.
+
+       Rtr-run-pointer         Section.
+      *    A prior pass through this menu option may have left an
+      *    earlier build's list allocated - Initialize below nulls
+      *    first-item without freeing it, which would orphan that
+      *    list's heap storage for the rest of the run unit, so free
+      *    it via DPOINTER's normal removal path (every node matches)
+      *    before discarding it
+           If   first-item Not Equal Null
+                Move 1   To qtd
+                Move 'Y' To remove-all
+                Call 'DPOINTER' Using pointerw-area list-item
+           End-if
+
+           Initialize pointerw-area
+           Set first-item To Null
+
+           Display ' '
+           Display 'Enter how many items to build:'
+           Accept Wmenu-Build-Qtd
+           Move Wmenu-Build-Qtd To build-qtd
+
+      *    This menu option drives its own removal step below, so
+      *    CPOINTER's internal demo removal of item0002/0007/0010
+      *    must be suppressed here - otherwise every "build" silently
+      *    removed those three items before the operator's own choices
+           Move 'Y' To skip-demo-removal
+           Call 'CPOINTER' Using pointerw-area list-item
+
+           Display ' '
+           Display 'Enter how many items to remove:'
+           Accept Wmenu-Remove-Qtd
+           Move Wmenu-Remove-Qtd To qtd
+
+           Perform Varying Wmenu-Ix From 1 By 1
+                     Until Wmenu-Ix Greater qtd
+               Move Wmenu-Ix To ind
+               Display 'Enter name of item (' Wmenu-Ix
+                       ') to remove: ' With No Advancing
+               Accept tab-remove(ind)
+           End-perform
+
+           Call 'DPOINTER' Using pointerw-area list-item.
+       Rtr-run-pointer-x.      Exit.
+
+       Rtr-run-retspace        Section.
+           Display ' '
+           Display 'Enter the command to validate:'
+           Move Spaces To Wmenu-Cmd-Text
+           Accept Wmenu-Cmd-Text
+
+           Move Zeros  To Wmenu-Cmd-Len
+           Inspect Wmenu-Cmd-Text Tallying Wmenu-Cmd-Len
+                   For Characters Before '  '
+
+           Move Spaces To Ls-Parm-Text2 Ls-Program-Name
+           Move Wmenu-Cmd-Len        To Ls-Parm-Len2
+           Move Wmenu-Cmd-Text       To Ls-Parm-Text2
+
+           Call 'RETSPACE' Using Ls-Parm-Area2
+           Display 'RETSPACE return code: ' Return-Code
+           If   Ls-Program-Name Not Equal Spaces
+                Display 'Program extracted: ' Ls-Program-Name
+           End-if.
+       Rtr-run-retspace-x.     Exit.
+
+       End Program Utilmenu.
