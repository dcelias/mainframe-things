@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      *    VSAM KSDS record layout used to persist the pointer-list
+      *    items (CPOINTER/DPOINTER) beyond a single job step.
+      *----------------------------------------------------------------*
+       01 pointervs-record.
+          05  pointervs-item    pic x(08).
