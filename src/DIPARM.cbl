@@ -1,35 +1,60 @@
        Identification Division.
        Program-id. Parms.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Parm-Out-File Assign To Parmout
+                  Organization Is Sequential
+                  File Status Is Wparmout-status.
+           Select Proc-In-File  Assign To Procin
+                  Organization Is Sequential
+                  File Status Is Wprocin-status.
        Data Division.
+       File Section.
+       FD  Parm-Out-File
+           Recording Mode Is F
+           Record Contains 35 Characters.
+       01 Parm-Out-Record       Pic  X(35).
+
+       FD  Proc-In-File
+           Recording Mode Is F
+           Record Contains 43 Characters.
+           Copy PROCIN.
+
        Working-storage Section.
-       01 Wparm-teste-1     Pic  X(34) Value 
-          'TEST,SSR(ZLEN,ABD),NOOPT,OPT(0)'.
-       01 Wparm-teste-2     Pic  X(34) Value 
-          'TEST(DAWRF),SSR(ZLEN,ABD),NOOPT'.  
-       01 Wparm-teste-3     Pic  X(34) Value 
-          'SSR(ZLEN,ABD),NOOPTMIZE'.   
-       01 Wparm-teste-4     Pic  X(34) Value 
-          'SSR(ZLEN,ABD),NOOPTMIZE'.  
-       01 Wparm-teste-5     Pic  X(34) Value 
-          'SSR(ZLEN,ABD,TESTE),OPT(1),NC'.  
-       01 Wparm-teste-6     Pic  X(34) Value 
-          'NONUMCHECK'.  
-       01 Wparm-teste-7     Pic  X(34) Value 
-          'NOSSR'. 
-       01 Wparm-teste-8     Pic  X(34) Value 
-          'NC(ZON(ALPHNUM),PAC,BIN,MSG)'. 
-       01 Wparm-teste-9     Pic  X(34) Value 
-          'SSR(ZLEN,ABD),       NOOPTMIZE    '.  
-       01 Wparm-teste-10    Pic  X(34) Value 
-          'SSR(ZLEN,ABD) NOOPTMIZE'.
-       01 Wparm-teste-11    Pic  X(34) Value 
-          'SSR(ZLEN,ABD) NOOPTMIZE,1234567890'.
-       01 Wparm-usr         Pic  X(35) Value Spaces.                
+           Copy CPYOPTS.
+           Copy CPYSTD.
+           Copy CPYSYN.
+       01 Wsyn-Ix           Pic S9(04) Comp.
+       01 Wopp-Ix           Pic S9(04) Comp.
+       01 Wopt-Check        Pic  X(35).
+       01 Wopt-Base         Pic  X(10).
+       01 Wopt-Ix           Pic S9(04) Comp.
+       01 Wopt-Found        Pic  X(01) Value 'N'.
+       01 Wdup-Ix1          Pic S9(06) Comp.
+       01 Wdup-Ix2          Pic S9(06) Comp.
+       01 Wdup-Total        Pic S9(06) Comp.
+
+       01 Wstd-Ix           Pic S9(04) Comp.
+       01 Wstd-Tok-Ix       Pic S9(06) Comp.
+       01 Wstd-Found        Pic  X(01) Value 'N'.
+
+       01 Wbatch-mode       Pic  X(01) Value 'N'.
+       01 Wstep-has-error   Pic  X(01) Value 'N'.
+       01 Wproc-eof         Pic  X(01) Value 'N'.
+       01 Wbatch-total      Pic S9(06) Comp Value Zeros.
+       01 Wbatch-errors     Pic S9(06) Comp Value Zeros.
+       01 Wparmout-status   Pic  X(02) Value '00'.
+       01 Wprocin-status    Pic  X(02) Value '00'.
+       01 Wnorm-Base        Pic  X(10).
+       01 Wnorm-Tail        Pic  X(24).
+
+       01 Wparm-usr         Pic  X(35) Value Spaces.
        01 Filler Redefines Wparm-usr.
           03 Wparm-r        Pic  X(01) Occurs 35 Times.
        01 Wparm-lista.
           03 Wparm-lista-l  Pic  X(35) Occurs 34 Times.
-  
+
        01 Wind-ini          Pic S9(06) Comp Value Zeros.
        01 Wind-fim          Pic S9(06) Comp Value Zeros.
        01 Wind-1            Pic S9(06) Comp Value Zeros.
@@ -38,83 +63,124 @@
        01 Wfl-escopo        Pic  X(01)      Value Spaces.
        01 Wtam              Pic S9(06) Comp Value Zeros.
 
-       Procedure Division.
+       Linkage Section.
+       01 Ls-Parm-Area.
+          03 Ls-Parm-Len    Pic S9(04) Comp.
+          03 Ls-Parm-Text   Pic  X(100).
+          03 Ls-Parm-Error  Pic  X(01).
+
+       Procedure Division Using Ls-Parm-Area.
 
        Rtr-process            Section.
-           
+
            Display 'Begin Of Program'
 
            Display ' '
-           Display 'Teste 1  : ' Wparm-teste-1
-           Initialize Wparm-usr     
-           Move Wparm-teste-1 To Wparm-usr 
-           Perform Rtr-check-parm
+           Display 'Parm received (' Ls-Parm-Len '): ' Ls-Parm-Text
 
-           Display ' '
-           Display 'Teste 2  : ' Wparm-teste-2
-           Initialize Wparm-usr   
-           Move Wparm-teste-2 To Wparm-usr 
-           Perform Rtr-check-parm
+           Move 'N' To Ls-Parm-Error
 
-           Display ' '
-           Display 'Teste 3  : ' Wparm-teste-3
-           Initialize Wparm-usr   
-           Move Wparm-teste-3 To Wparm-usr 
-           Perform Rtr-check-parm
+           If   Ls-Parm-Len Equal 5 And
+                Ls-Parm-Text(1 : 5) Equal 'BATCH'
+                Move 'Y' To Wbatch-mode
+           Else
+      *         Parms is not Initial, so Wbatch-mode would otherwise
+      *         stay 'Y' for every later call in this run unit once
+      *         one PARM='BATCH' call has been made
+                Move 'N' To Wbatch-mode
+           End-if
 
-           Display ' '
-           Display 'Teste 4  : ' Wparm-teste-4
-           Initialize Wparm-usr   
-           Move Wparm-teste-4 To Wparm-usr 
-           Perform Rtr-check-parm
+           If   Wbatch-mode Equal 'Y'
+                Perform Rtr-batch-scan
+                If   Wbatch-errors Greater Zero
+                     Move 'Y' To Ls-Parm-Error
+                End-if
+           Else
+                Initialize Wparm-usr
+                Move 'N' To Wstep-has-error
+                If   Ls-Parm-Len Greater Length Of Wparm-usr
+                     Display 'Error: PARM too long (' Ls-Parm-Len
+                             ' bytes) - maximum is ' Length Of Wparm-usr
+                             ' bytes'
+                     Move 'Y' To Ls-Parm-Error
+                Else
+                     If   Ls-Parm-Len Greater Zero
+                          Move Ls-Parm-Text(1 : Ls-Parm-Len)
+                                                       To Wparm-usr
+                     End-if
 
-           Display ' '
-           Display 'Teste 5  : ' Wparm-teste-5
-           Initialize Wparm-usr   
-           Move Wparm-teste-5 To Wparm-usr 
-           Perform Rtr-check-parm
+                     Open Output Parm-Out-File
+                     If   Wparmout-status Not Equal '00'
+                          Display 'Error: unable to open Parm-Out-File'
+                                  ' - status ' Wparmout-status
+                          Move 'Y' To Ls-Parm-Error
+                     Else
+                          Perform Rtr-check-parm
+                          Close Parm-Out-File
+                          Move Wstep-has-error To Ls-Parm-Error
+                     End-if
+                End-if
+           End-if
 
            Display ' '
-           Display 'Teste 6  : ' Wparm-teste-6
-           Initialize Wparm-usr   
-           Move Wparm-teste-6 To Wparm-usr 
-           Perform Rtr-check-parm
+           Display 'End Of Program'.
 
-           Display ' '
-           Display 'Teste 7  : ' Wparm-teste-7
-           Initialize Wparm-usr   
-           Move Wparm-teste-7 To Wparm-usr 
-           Perform Rtr-check-parm
+           Goback.
+       Rtr-process-x.         Exit.
 
-           Display ' '
-           Display 'Teste 8  : ' Wparm-teste-8
-           Initialize Wparm-usr   
-           Move Wparm-teste-8 To Wparm-usr 
-           Perform Rtr-check-parm
+       Rtr-batch-scan          Section.
+      *    PARM='BATCH' drives a batch run that scans every step's
+      *    PARM value out of a flat extract of a PROC library (one
+      *    Proc-In-Record per step) instead of a single PARM string,
+      *    producing one summary report for the whole library.
+           Move Zeros        To Wbatch-total Wbatch-errors
+           Move 'N'          To Wproc-eof
 
-           Display ' '
-           Display 'Teste 9  : ' Wparm-teste-9
-           Initialize Wparm-usr   
-           Move Wparm-teste-9 To Wparm-usr 
-           Perform Rtr-check-parm
+           Open Input  Proc-In-File
 
-           Display ' '
-           Display 'Teste 10  : ' Wparm-teste-10
-           Initialize Wparm-usr   
-           Move Wparm-teste-10 To Wparm-usr 
-           Perform Rtr-check-parm
+           If   Wprocin-status Not Equal '00'
+                Display 'Error: unable to open Proc-In-File - status '
+                        Wprocin-status ' - PROCIN is not allocated'
+                Add  1 To Wbatch-errors
+           Else
+                Open Output Parm-Out-File
+                If   Wparmout-status Not Equal '00'
+                     Display 'Error: unable to open Parm-Out-File'
+                             ' - status ' Wparmout-status
+                     Add  1 To Wbatch-errors
+                     Close Proc-In-File
+                Else
+                     Perform Until Wproc-eof Equal 'Y'
+                         Read Proc-In-File
+                             At End
+                                  Move 'Y' To Wproc-eof
+                             Not At End
+                                  Add  1   To Wbatch-total
+                                  Move 'N' To Wstep-has-error
+                                  Initialize Wparm-usr
+                                  Move Proc-Parm-Value To Wparm-usr
+                                  Perform Rtr-check-parm
+                                  If   Wstep-has-error Equal 'Y'
+                                       Add 1 To Wbatch-errors
+                                       Display 'Step ' Proc-Step-Name
+                                               ': PARM has errors'
+                                  Else
+                                       Display 'Step ' Proc-Step-Name
+                                               ': OK'
+                                  End-if
+                         End-read
+                     End-perform
 
-           Display ' '
-           Display 'Teste 11  : ' Wparm-teste-11
-           Initialize Wparm-usr   
-           Move Wparm-teste-11 To Wparm-usr 
-           Perform Rtr-check-parm
+                     Close Proc-In-File
+                     Close Parm-Out-File
+                End-if
+           End-if
 
            Display ' '
-           Display 'End Of Program'.
-
-           Stop Run.
-       Rtr-process-x.         Exit.
+           Display 'Batch scan complete: ' Wbatch-total
+                   ' steps scanned, ' Wbatch-errors
+                   ' with PARM errors'.
+       Rtr-batch-scan-x.      Exit.
 
        Rtr-check-parm         Section.
            Initialize           Wparm-lista
@@ -124,28 +190,214 @@
            
            Inspect Wparm-usr Tallying Wtam For Characters Before '  '
            Display 'Length: ' Wtam
+      *    Wtam comes back equal to the full field length when the
+      *    PARM packs all Length Of Wparm-usr bytes with no internal
+      *    double-space (no delimiter was ever found), so the scan
+      *    must never run past the last real position in Wparm-r -
+      *    Wtam + 1 alone would reference one cell past its Occurs
+      *    when that happens
            Perform Varying Wind-1 From 1 By 1
-                     Until Wind-1 Greater Wtam + 1         
+                     Until Wind-1 Greater Wtam + 1
+                        Or Wind-1 Greater Length Of Wparm-usr
                Add  1  To Wind-fim
                Evaluate Wparm-r(Wind-1)
-                  When ',' 
-                  When Spaces  
+                  When ','
+                  When Spaces
                        If   Wopen-scop Equal Zeros
-                            Subtract 1 From Wind-fim                      
-                            Move Wparm-usr(Wind-ini : Wind-fim) 
+                            Subtract 1 From Wind-fim
+                            Move Wparm-usr(Wind-ini : Wind-fim)
                                               To  Wparm-lista-l(Wind-2)
-                            Display 'Parameter (' Wind-2 '): ' 
+                            Perform Rtr-normaliza-opcao
+                            Display 'Parameter (' Wind-2
+                                    ') at column ' Wind-ini ': '
                                     Wparm-lista-l(Wind-2)
-                            
+                            Move Wparm-lista-l(Wind-2)
+                                              To  Parm-Out-Record
+                            Write Parm-Out-Record
+                            Move Wparm-lista-l(Wind-2) To Wopt-Check
+                            Perform Rtr-valida-opcao
+
                             Add  1            To  Wind-2 Wind-fim
-                            Add Wind-fim      To  Wind-ini 
-                            Move Zeros        To  Wind-fim                   
-                       End-if    
+                            Add Wind-fim      To  Wind-ini
+                            Move Zeros        To  Wind-fim
+                       End-if
                   When '('
                        Add   1    To   Wopen-scop
                   When ')'
                        Subtract 1 From Wopen-scop
-               End-evaluate    
+               End-evaluate
            End-perform.
+
+      *    When the scan above stopped at the end of Wparm-usr without
+      *    ever seeing a trailing delimiter (the PARM filled the field
+      *    right to the last byte), the final token is still pending
+      *    in Wind-ini/Wind-fim and must be cut here - otherwise it
+      *    disappears silently with no error
+           If   Wind-fim Greater Zero
+                Move Wparm-usr(Wind-ini : Wind-fim)
+                                     To  Wparm-lista-l(Wind-2)
+                Perform Rtr-normaliza-opcao
+                Display 'Parameter (' Wind-2
+                        ') at column ' Wind-ini ': '
+                        Wparm-lista-l(Wind-2)
+                Move Wparm-lista-l(Wind-2) To  Parm-Out-Record
+                Write Parm-Out-Record
+                Move Wparm-lista-l(Wind-2) To Wopt-Check
+                Perform Rtr-valida-opcao
+
+                Add  1            To  Wind-2
+           End-if.
+
+           If   Wopen-scop Not Equal Zeros
+                Display 'Error: unbalanced parentheses in PARM '
+                        'string - ' Wparm-usr
+                Move 'Y' To Wstep-has-error
+           End-if.
+
+           Perform Rtr-verifica-duplicado.
+           Perform Rtr-verifica-oposto.
+           Perform Rtr-verifica-padrao.
        Rtr-check-parm-x.        Exit.
+
+       Rtr-normaliza-opcao     Section.
+      *    Normalizes a just-cut token to its canonical spelling (per
+      *    CPYSYN) before it is stored, displayed, written, or
+      *    validated, so NC/OPT/NOOPT and their canonical forms
+      *    NUMCHECK/OPTIMIZE/NOOPTIMIZE are treated as one option by
+      *    every downstream check. The base keyword is stripped of any
+      *    parenthesized sub-argument first (same as Rtr-valida-opcao
+      *    already does), so OPT(0) normalizes to OPTIMIZE(0) instead
+      *    of being compared whole and left untouched.
+           Move Spaces       To Wnorm-Base Wnorm-Tail
+           Unstring Wparm-lista-l(Wind-2) Delimited By '('
+                    Into Wnorm-Base Wnorm-Tail
+           Perform Varying Wsyn-Ix From 1 By 1
+                     Until Wsyn-Ix Greater Wsyn-Cnt
+               If   Wnorm-Base Equal Wsyn-Variant(Wsyn-Ix)
+                    If   Wparm-lista-l(Wind-2) Equal Wnorm-Base
+                         Move Wsyn-Canon(Wsyn-Ix)
+                                              To Wparm-lista-l(Wind-2)
+                    Else
+                         Move Spaces  To Wparm-lista-l(Wind-2)
+                         String Wsyn-Canon(Wsyn-Ix) Delimited By Space
+                                '('
+                                Wnorm-Tail      Delimited By Space
+                                Into Wparm-lista-l(Wind-2)
+                    End-if
+               End-if
+           End-perform.
+       Rtr-normaliza-opcao-x.  Exit.
+
+       Rtr-verifica-duplicado  Section.
+           Compute Wdup-Total = Wind-2 - 1
+           Perform Varying Wdup-Ix1 From 1 By 1
+                     Until Wdup-Ix1 Greater Or Equal Wdup-Total
+               Compute Wdup-Ix2 = Wdup-Ix1 + 1
+               Perform Until Wdup-Ix2 Greater Wdup-Total
+                   If   Wparm-lista-l(Wdup-Ix1) Equal
+                        Wparm-lista-l(Wdup-Ix2)
+                        Display 'Warning: duplicate option found - '
+                                Wparm-lista-l(Wdup-Ix1)
+                   End-if
+                   Add  1       To Wdup-Ix2
+               End-perform
+           End-perform.
+       Rtr-verifica-duplicado-x. Exit.
+
+       Rtr-verifica-oposto     Section.
+      *    Flags mutually-exclusive option pairs (per CPYSYN's
+      *    Wopp-Tab, e.g. NUMCHECK/NONUMCHECK) that are both present
+      *    once every option has been normalized to its canonical
+      *    spelling - two different spellings can no longer hide a
+      *    real conflict from each other. Each token's base keyword is
+      *    stripped of any parenthesized sub-argument before the
+      *    comparison (same as Rtr-valida-opcao), so e.g. OPTIMIZE(0)
+      *    still conflicts against NOOPTIMIZE.
+           Perform Varying Wdup-Ix1 From 1 By 1
+                     Until Wdup-Ix1 Greater Or Equal Wdup-Total
+               Move Spaces To Wnorm-Base
+               Unstring Wparm-lista-l(Wdup-Ix1) Delimited By '('
+                        Into Wnorm-Base
+               Compute Wdup-Ix2 = Wdup-Ix1 + 1
+               Perform Until Wdup-Ix2 Greater Wdup-Total
+                   Move Spaces To Wopt-Base
+                   Unstring Wparm-lista-l(Wdup-Ix2) Delimited By '('
+                            Into Wopt-Base
+                   Perform Varying Wopp-Ix From 1 By 1
+                             Until Wopp-Ix Greater Wopp-Cnt
+                       If  (Wnorm-Base Equal
+                            Wopp-A(Wopp-Ix) And
+                            Wopt-Base Equal
+                            Wopp-B(Wopp-Ix)) Or
+                           (Wnorm-Base Equal
+                            Wopp-B(Wopp-Ix) And
+                            Wopt-Base Equal
+                            Wopp-A(Wopp-Ix))
+                            Display 'Error: conflicting options - '
+                                    Wparm-lista-l(Wdup-Ix1) ' and '
+                                    Wparm-lista-l(Wdup-Ix2)
+                            Move 'Y' To Wstep-has-error
+                       End-if
+                   End-perform
+                   Add  1       To Wdup-Ix2
+               End-perform
+           End-perform.
+       Rtr-verifica-oposto-x.  Exit.
+
+       Rtr-verifica-padrao     Section.
+      *    Cross-references the parsed Wparm-lista-l entries against
+      *    the shop compile standards in CPYSTD - options that must be
+      *    present on every production compile (matched on the full
+      *    entry, e.g. SSR(ZLEN,ABD)) and options that must never be
+      *    present (matched on the base keyword, so NOOPT(...) or
+      *    plain NOOPT are both caught).
+           Perform Varying Wstd-Ix From 1 By 1
+                     Until Wstd-Ix Greater Wstd-Required-Cnt
+               Move 'N' To Wstd-Found
+               Perform Varying Wstd-Tok-Ix From 1 By 1
+                         Until Wstd-Tok-Ix Greater Wdup-Total
+                   If   Wparm-lista-l(Wstd-Tok-Ix) Equal
+                        Wstd-Required(Wstd-Ix)
+                        Move 'Y' To Wstd-Found
+                   End-if
+               End-perform
+               If   Wstd-Found Equal 'N'
+                    Display 'Error: required option missing - '
+                            Wstd-Required(Wstd-Ix)
+                    Move 'Y' To Wstep-has-error
+               End-if
+           End-perform
+
+           Perform Varying Wstd-Ix From 1 By 1
+                     Until Wstd-Ix Greater Wstd-Forbidden-Cnt
+               Perform Varying Wstd-Tok-Ix From 1 By 1
+                         Until Wstd-Tok-Ix Greater Wdup-Total
+                   Move Wparm-lista-l(Wstd-Tok-Ix) To Wopt-Check
+                   Move Spaces To Wopt-Base
+                   Unstring Wopt-Check Delimited By '(' Into Wopt-Base
+                   If   Wopt-Base Equal Wstd-Forbidden(Wstd-Ix)
+                        Display 'Error: forbidden option present - '
+                                Wstd-Forbidden(Wstd-Ix)
+                        Move 'Y' To Wstep-has-error
+                   End-if
+               End-perform
+           End-perform.
+       Rtr-verifica-padrao-x.   Exit.
+
+       Rtr-valida-opcao        Section.
+           Move Spaces       To Wopt-Base
+           Unstring Wopt-Check Delimited By '(' Into Wopt-Base
+           Move 'N'          To Wopt-Found
+           Perform Varying Wopt-Ix From 1 By 1
+                     Until Wopt-Ix Greater Wopt-Master-Cnt
+               If   Wopt-Base Equal Wopt-Master(Wopt-Ix)
+                    Move 'Y' To Wopt-Found
+               End-if
+           End-perform
+           If   Wopt-Found Equal 'N'
+                Display 'Error: invalid compiler option - '
+                        Wopt-Base
+                Move 'Y' To Wstep-has-error
+           End-if.
+       Rtr-valida-opcao-x.      Exit.
     
\ No newline at end of file
