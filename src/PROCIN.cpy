@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *    Shared record layout for the flat PROC-library extract read
+      *    by Parms' batch mode (req022) and by Presubmt's compile-PARM
+      *    lookup (req029) - one Proc-In-Record per proc step.
+      *----------------------------------------------------------------*
+       01 Proc-In-Record.
+          03 Proc-Step-Name     Pic  X(08).
+          03 Proc-Parm-Value    Pic  X(35).
