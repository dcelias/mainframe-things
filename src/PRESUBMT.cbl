@@ -0,0 +1,131 @@
+      *----------------------------------------------------------------*
+      *    Consolidated pre-submission check: runs RETSPACE's grammar
+      *    check on an operator command, takes the program name it
+      *    extracts, looks that program up in a flat PROC-library
+      *    extract (the same layout the Parms batch mode reads, see
+      *    req022) to get its real compile PARM=, then feeds that
+      *    PARM= into Parms' validation - producing one consolidated
+      *    pass/fail report for the whole job instead of two separate
+      *    ones the operator has to reconcile by hand.
+      *----------------------------------------------------------------*
+       Identification Division.
+       Program-id. Presubmt.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Proc-In-File  Assign To Procin
+                  Organization Is Sequential
+                  File Status Is Wprocin-status.
+       Data Division.
+       File Section.
+       FD  Proc-In-File
+           Recording Mode Is F
+           Record Contains 43 Characters.
+           Copy PROCIN.
+
+       Working-storage Section.
+       01 Wprocin-status        Pic  X(02) Value '00'.
+       01 Ls-Retspace-Area.
+          03 Ls-Retspace-Len    Pic S9(04) Comp.
+          03 Ls-Retspace-Text   Pic  X(80).
+          03 Ls-Retspace-Prog   Pic  X(08).
+
+       01 Ls-Parms-Area.
+          03 Ls-Parms-Len       Pic S9(04) Comp.
+          03 Ls-Parms-Text      Pic  X(100).
+          03 Ls-Parms-Error     Pic  X(01).
+
+       01 Wproc-eof             Pic  X(01) Value 'N'.
+       01 Wprog-found           Pic  X(01) Value 'N'.
+       01 Wreport-result        Pic  X(04) Value Spaces.
+
+       Linkage Section.
+       01 Ls-Command-Area.
+          03 Ls-Command-Len     Pic S9(04) Comp.
+          03 Ls-Command-Text    Pic  X(80).
+
+       Procedure Division Using Ls-Command-Area.
+
+       Rtr-process             Section.
+           Display ' '
+           Display '-----------------------------------------------'
+           Display 'PRESUBMT - Consolidated pre-submission check'
+           Display '-----------------------------------------------'
+
+           Move Ls-Command-Len  To Ls-Retspace-Len
+           Move Ls-Command-Text To Ls-Retspace-Text
+           Move Spaces          To Ls-Retspace-Prog
+
+           Call 'RETSPACE' Using Ls-Retspace-Area
+
+           If   Return-Code Not Equal Zero
+                Move 'FAIL' To Wreport-result
+                Display 'PRESUBMT - Command grammar check   : FAIL '
+                        '(return code ' Return-Code ')'
+                Display 'PRESUBMT - Compile PARM check       : '
+                        'SKIPPED - no program name extracted'
+           Else
+                Display 'PRESUBMT - Command grammar check   : PASS '
+                        '- program ' Ls-Retspace-Prog
+                Perform Rtr-locate-and-check-parm
+           End-if
+
+           Display ' '
+           Display 'PRESUBMT - Consolidated result      : '
+                   Wreport-result
+           Display '-----------------------------------------------'.
+
+           Goback.
+       Rtr-process-x.          Exit.
+
+       Rtr-locate-and-check-parm Section.
+           Move 'N' To Wproc-eof
+           Move 'N' To Wprog-found
+
+           Open Input Proc-In-File
+           If   Wprocin-status Not Equal '00'
+                Move 'FAIL' To Wreport-result
+                Display 'PRESUBMT - Compile PARM check       : '
+                        'FAIL - unable to open Proc-In-File - status '
+                        Wprocin-status ' - PROCIN is not allocated'
+           Else
+                Perform Until Wproc-eof Equal 'Y'
+                    Read Proc-In-File
+                        At End
+                             Move 'Y' To Wproc-eof
+                        Not At End
+                             If   Proc-Step-Name Equal Ls-Retspace-Prog
+                                  Move 'Y' To Wprog-found
+                                  Move 'Y' To Wproc-eof
+                                  Move Zeros      To Ls-Parms-Len
+                                  Inspect Proc-Parm-Value Tallying
+                                          Ls-Parms-Len For Characters
+                                          Before '  '
+                                  Move Spaces     To Ls-Parms-Text
+                                  Move Proc-Parm-Value To Ls-Parms-Text
+                             End-if
+                    End-read
+                End-perform
+                Close Proc-In-File
+
+                If   Wprog-found Equal 'N'
+                     Move 'FAIL' To Wreport-result
+                     Display 'PRESUBMT - Compile PARM check       : '
+                             'FAIL - program ' Ls-Retspace-Prog
+                             ' not found in PROC library extract'
+                Else
+                     Call 'Parms' Using Ls-Parms-Area
+                     If   Ls-Parms-Error Equal 'Y'
+                          Move 'FAIL' To Wreport-result
+                          Display 'PRESUBMT - Compile PARM check       '
+                                  ': FAIL - see option errors above'
+                     Else
+                          Move 'PASS' To Wreport-result
+                          Display 'PRESUBMT - Compile PARM check       '
+                                  ': PASS'
+                     End-if
+                End-if
+           End-if.
+       Rtr-locate-and-check-parm-x. Exit.
+
+       End Program Presubmt.
