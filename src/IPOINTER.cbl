@@ -0,0 +1,188 @@
+       id division.
+       program-id. IPOINTER.
+       author. Diego Correia Elias
+      *----------------------------------------------------------------*
+      *    Example of a program that inserts a new item into an
+      *    existing linked list using Language Environment utilities:
+      *    1) Locate the item named in ins-after-item
+      *    2) Alloc memory trough CEECRHP and CEEGTST for the new item
+      *    3) Link the new item in right after the one located in 1)
+      *----------------------------------------------------------------*
+       environment division.
+       input-output section.
+       file-control.
+           select Cee-Err-File assign to CEEERRLG
+                  organization is sequential
+                  file status is Wcee-err-status.
+
+       data division.
+       file section.
+       fd  Cee-Err-File
+           record contains 51 characters.
+           copy CEEERRLG.
+
+       working-storage section.
+       01  heapid            pic s9(9) binary value 0.
+       01  nbytes            pic s9(9) binary.
+       01  incr              pic s9(9) binary value 0.
+       01  opts              pic s9(9) binary value 0.
+
+       01  fc.
+           05  filler        pic  x(8).
+           copy CEEIGZCT.
+           05  filler        pic  x(4).
+       01  addrss usage is pointer value null.
+       01  atu-item usage is pointer value null.
+       01  next-item-aux usage is pointer value null.
+       01  wfnd   pic x(1) value 'n'.
+       01  wfound pic x(1) value 'n'.
+       01  Wcee-err-status   pic x(2) value '00'.
+       01  Wcee-program-name pic x(08) value 'IPOINTER'.
+       01  Wcee-condition    pic x(08) value spaces.
+
+       linkage section.
+           COPY  POINTERW.
+
+       procedure division using pointerw-area list-item.
+
+       rt-begin-processing.
+
+           display ' '
+           display '-----------------------------'
+           display 'IPOINTER - Begin of program  '.
+           display '-----------------------------'
+
+           move 'n' to wfnd
+           move 'n' to wfound
+           move 1   to ins-return-code
+
+           if    first-item not = nulls
+                 set address of list-item to first-item
+                 set atu-item             to first-item
+                 perform until wfnd equal 'y'
+                     if   item equal ins-after-item
+                          move 'y' to wfnd
+                          move 'y' to wfound
+                     else
+                          if  next-item not = nulls
+                              set address of list-item to next-item
+                              set atu-item             to next-item
+                          else
+                              move 'y' to wfnd
+                          end-if
+                     end-if
+                 end-perform
+           end-if.
+
+           if    wfound equal 'y'
+                 perform rt-insert-after
+                 move 0 to ins-return-code
+                 display 'IPOINTER - item ' ins-new-item
+                         ' inserted after ' ins-after-item
+           else
+                 display 'IPOINTER - item ' ins-after-item
+                         ' not found, nothing inserted'
+           end-if.
+
+           display ' '
+           display '-----------------------------'
+           display 'IPOINTER - End of program    '.
+           display '-----------------------------'
+
+           goback.
+
+       rt-insert-after.
+      *    atu-item and (via addressability) list-item are positioned
+      *    on the item we insert after.
+           set  next-item-aux       to next-item
+
+           move length of list-item to nbytes
+           call "CEECRHP" using heapid, nbytes, incr, opts, fc
+           perform rtr-consit-cee-return
+           call "CEEGTST" using heapid, nbytes, addrss , fc
+           perform rtr-consit-cee-return
+
+      *    Liga o item atual (anterior) ao novo item
+           set  address of list-item to atu-item
+           set  next-item            to addrss
+           set  address of list-item to addrss
+           move ins-new-item         to item
+           set  next-item            to next-item-aux
+           set  prev-item            to atu-item
+
+      *    Se existia um proximo item, aponta seu prev-item de volta
+      *    para o novo item
+           if    next-item-aux       not = nulls
+                 set address of list-item to next-item-aux
+                 set prev-item      to addrss
+           end-if
+
+      *    req015's total-remaining is computed elsewhere as
+      *    total-allocated - total-removed, so a node inserted here
+      *    must be counted in total-allocated or it stays invisible
+      *    to that arithmetic
+           add  1 to total-allocated
+
+           display "IPOINTER - Allocated item : " ins-new-item
+                   " on address " addrss.
+
+       rtr-consit-cee-return.
+           evaluate true
+               when CEE0P2
+                    display "IPOINTER - Heap storage control "
+                            "information was damaged."
+                    move "CEE0P2" to Wcee-condition
+                    perform rt-grava-cee-log
+                    goback
+               when CEE0PA
+                    display "IPOINTER - The storage address in a free "
+                            "storage (CEEFRST) request was not "
+                            "recognized, or heap storage (CEECZST) "
+                            "control information was damaged or The "
+                            "initial size value supplied in a create "
+                            "heap request was unsupported."
+                    move "CEE0PA" to Wcee-condition
+                    perform rt-grava-cee-log
+                    goback
+               when CEE0P5
+                    display "IPOINTER - The increment size value "
+                            "supplied in a create heap request was "
+                            "unsupported."
+                    move "CEE0P5" to Wcee-condition
+                    perform rt-grava-cee-log
+                    goback
+               when CEE0P6
+                    display "IPOINTER - The options value supplied in "
+                            "a create heap request was unrecognized."
+                    move "CEE0P6" to Wcee-condition
+                    perform rt-grava-cee-log
+                    goback
+               when CEE0PD
+                    display "IPOINTER - Insufficient storage was "
+                    display "available to satisfy a get storage "
+                    display "request. "
+                    move "CEE0PD" to Wcee-condition
+                    perform rt-grava-cee-log
+                    goback
+           end-evaluate.
+
+       rt-grava-cee-log.
+      *    Writes the CEE condition to the same shared error-log file
+      *    CPOINTER and DPOINTER use, so the condition survives the
+      *    job step instead of only going to the job log via Display.
+      *    Unlike CPOINTER/DPOINTER, IPOINTER does not also free the
+      *    remaining heap here: the list it's inserting into was built
+      *    (and is owned) by a prior CPOINTER run, not by IPOINTER, so
+      *    tearing it down on a failed insert would discard a list the
+      *    caller still needs for later processing.
+           move function current-date to ceeerr-timestamp
+           move cee-job-name          to ceeerr-jobname
+           move Wcee-program-name     to ceeerr-program
+           move Wcee-condition        to ceeerr-condition
+
+           open extend Cee-Err-File
+           if    Wcee-err-status equal '35'
+                 open output Cee-Err-File
+           end-if
+           write cee-err-record
+           close Cee-Err-File.
