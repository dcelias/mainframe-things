@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *    Shop compile standards checked against the Wparm-lista-l
+      *    output from Rtr-check-parm: options required on every
+      *    production compile, and options forbidden in production.
+      *----------------------------------------------------------------*
+       01  Wstd-Required-Tab.
+           03  Filler            Pic  X(20) Value 'SSR(ZLEN,ABD)'.
+       01  Filler Redefines Wstd-Required-Tab.
+           03  Wstd-Required     Pic  X(20) Occurs 1 Times.
+       01  Wstd-Required-Cnt     Pic S9(04) Comp Value 1.
+
+      *    'NOOPT' is deliberately not listed here: Rtr-normaliza-opcao
+      *    in DIPARM rewrites every NOOPT-prefixed token to its
+      *    canonical NOOPTIMIZE spelling before this table is ever
+      *    checked (see CPYSYN), so only the canonical spelling can
+      *    reach Rtr-verifica-padrao.
+       01  Wstd-Forbidden-Tab.
+           03  Filler            Pic  X(10) Value 'NOOPTIMIZE'.
+       01  Filler Redefines Wstd-Forbidden-Tab.
+           03  Wstd-Forbidden    Pic  X(10) Occurs 1 Times.
+       01  Wstd-Forbidden-Cnt    Pic S9(04) Comp Value 1.
