@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *    Shared CEE error-log record, written by CPOINTER and
+      *    DPOINTER's rtr-consit-cee-return whenever an LE heap
+      *    service raises a condition, so the condition survives the
+      *    job step instead of only going to the job log via Display.
+      *----------------------------------------------------------------*
+       01  cee-err-record.
+           05  ceeerr-timestamp   pic x(21).
+           05  filler             pic x(02) value spaces.
+           05  ceeerr-jobname     pic x(08).
+           05  filler             pic x(02) value spaces.
+           05  ceeerr-program     pic x(08).
+           05  filler             pic x(02) value spaces.
+           05  ceeerr-condition   pic x(08).
