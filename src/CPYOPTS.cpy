@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *    Master list of legal COBOL compiler options recognized by
+      *    Parms when validating a PARM= string (Rtr-check-parm).
+      *    Each entry is the option keyword as it appears before any
+      *    parenthesized sublist, e.g. SSR(ZLEN,ABD) validates as SSR.
+      *----------------------------------------------------------------*
+       01  Wopt-Master-Tab.
+           03  Filler            Pic  X(10) Value 'TEST'.
+           03  Filler            Pic  X(10) Value 'SSR'.
+           03  Filler            Pic  X(10) Value 'NOSSR'.
+           03  Filler            Pic  X(10) Value 'OPT'.
+           03  Filler            Pic  X(10) Value 'OPTIMIZE'.
+           03  Filler            Pic  X(10) Value 'NOOPT'.
+           03  Filler            Pic  X(10) Value 'NOOPTIMIZE'.
+           03  Filler            Pic  X(10) Value 'NC'.
+           03  Filler            Pic  X(10) Value 'NUMCHECK'.
+           03  Filler            Pic  X(10) Value 'NONUMCHECK'.
+           03  Filler            Pic  X(10) Value 'DAWRF'.
+       01  Filler Redefines Wopt-Master-Tab.
+           03  Wopt-Master       Pic  X(10) Occurs 11 Times.
+       01  Wopt-Master-Cnt       Pic S9(04) Comp Value 11.
